@@ -0,0 +1,38 @@
+//CALCMEDJ JOB (ACCTNO),'DAILY DOSE CALC',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*
+//***************************************************************
+//*  CALCMEDJ  -  RUN ARRAY-EXAMPLE (CALCMED) TO CALCULATE THE
+//*               DAILY DOSAGE READING TOTAL, AVERAGE, MIN, MAX,
+//*               MEDIAN AND STANDARD DEVIATION FOR ONE RUN.
+//*
+//*               THE CTLCARD DD BELOW DRIVES THE RUN.  ITS 80
+//*               BYTE RECORD, LAID OUT PER COPYBOOK CMCTLCRD, IS
+//*
+//*                  COLS 01-08   RUN ID
+//*                  COLS 09-16   RUN DATE (YYYYMMDD)
+//*                  COLS 17-24   OPERATOR ID
+//*                  COL  25      RESUME SWITCH (Y OR N)
+//*
+//*               TO RESTART A RUN THAT ABENDED PARTWAY THROUGH,
+//*               RESUBMIT WITH THE SAME RUN ID AND RESUME SWITCH
+//*               SET TO Y - PROCESSING PICKS UP AFTER THE LAST
+//*               ENTRY CHECKPOINTED TO THE SAVEDDS DATASET.
+//***************************************************************
+//STEP010  EXEC PGM=ARRAY-EXAMPLE
+//STEPLIB  DD   DSN=PHARM.CALCMED.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+RUN0000120260808OPR12345N
+/*
+//DOSEIN   DD   DSN=PHARM.CALCMED.DOSEIN,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//AUDITOUT DD   DSN=PHARM.CALCMED.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTIF    DD   DSN=PHARM.CALCMED.OUTIF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//SAVEDDS  DD   DSN=PHARM.CALCMED.SAVEDDS,DISP=SHR
+//
