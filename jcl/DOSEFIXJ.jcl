@@ -0,0 +1,38 @@
+//DOSEFIXJ JOB (ACCTNO),'DOSE CORRECTION',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*
+//***************************************************************
+//*  DOSEFIXJ  -  RUN DOSEFIX TO LIST OR CORRECT ONE SAVED DOSE
+//*               READING FOR A RUN WITHOUT RERUNNING CALCMEDJ.
+//*
+//*               THE FIXCARD DD BELOW DRIVES THE RUN.  ITS 80
+//*               BYTE RECORD, LAID OUT PER COPYBOOK CMFIXCRD, IS
+//*
+//*                  COLS 01-08   RUN ID TO LIST OR CORRECT
+//*                  COLS 09-13   ORIGINAL CONTROL COUNT FOR THE RUN
+//*                  COLS 14-18   ENTRY NUMBER TO CORRECT
+//*                  COLS 19-23   CORRECTED DOSE VALUE
+//*                  COL  24      ACTION - L = LIST, C = CORRECT
+//*                  COLS 25-32   OPERATOR ID MAKING THE CORRECTION
+//*
+//*               A LIST RUN ONLY PRINTS THE STORED ENTRIES SO THE
+//*               OPERATOR CAN SEE WHICH POSITION NEEDS FIXING.  A
+//*               CORRECT RUN REPLACES THAT ONE ENTRY AND REBUILDS
+//*               THE RUN'S TOTAL AND AVERAGE.
+//***************************************************************
+//STEP010  EXEC PGM=DOSEFIX
+//STEPLIB  DD   DSN=PHARM.CALCMED.LOADLIB,DISP=SHR
+//FIXCARD  DD   *
+RUN00001000100000400275COPR12345
+/*
+//FIXRPT   DD   SYSOUT=*
+//OUTIF    DD   DSN=PHARM.CALCMED.OUTIF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//AUDITOUT DD   DSN=PHARM.CALCMED.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SAVEDDS  DD   DSN=PHARM.CALCMED.SAVEDDS,DISP=SHR
+//
