@@ -1,18 +1,623 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY-EXAMPLE.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. CENTRAL PHARMACY SYSTEMS.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      *  2026-08-08  RH  REPLACED THE TEN ACCEPT PROMPTS WITH A BATCH
+      *                  DOSE INPUT FILE DRIVEN BY A CONTROL COUNT IN
+      *                  THE FILE'S HEADER RECORD, SO THE PROGRAM CAN
+      *                  RUN UNATTENDED AND HANDLE ANY NUMBER OF DAILY
+      *                  READINGS UP TO THE TABLE'S CAPACITY INSTEAD
+      *                  OF EXACTLY TEN.
+      *  2026-08-08  RH  ADDED A MIN/MAX RANGE EDIT ON EACH READING SO
+      *                  AN OUT-OF-RANGE VALUE IS KICKED OUT INSTEAD
+      *                  OF BEING FOLDED INTO THE TOTAL.
+      *  2026-08-08  RH  ADDED A CONTROL CARD FOR THE RUN ID, RUN DATE
+      *                  AND OPERATOR ID, AND REPLACED THE ONE-LINE
+      *                  DISPLAY OF THE AVERAGE WITH A FORMATTED
+      *                  REPORT SHOWING EVERY ENTRY, ITS DISPOSITION,
+      *                  THE CONTROL/ACCEPTED/REJECTED COUNTS AND THE
+      *                  TOTAL AND AVERAGE.
+      *  2026-08-08  RH  ADDED MINIMUM, MAXIMUM, MEDIAN AND STANDARD
+      *                  DEVIATION TO THE STATISTICS COMPUTED OVER THE
+      *                  ACCEPTED READINGS AND PRINTED ON THE REPORT.
+      *  2026-08-08  RH  CHECKPOINT EACH ENTRY TO A SAVED-READING FILE
+      *                  SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE
+      *                  RESUBMITTED WITH THE RESUME SWITCH ON THE
+      *                  CONTROL CARD SET ON AND PICK UP AFTER THE
+      *                  LAST GOOD ENTRY INSTEAD OF FROM SCRATCH.
+      *  2026-08-08  RH  ADDED AN AUDIT LOG RECORD FOR EVERY ENTRY,
+      *                  CARRYING THE OPERATOR ID FROM THE CONTROL
+      *                  CARD AND THE DATE AND TIME OF THE RUN, SO A
+      *                  DOSAGE DISCREPANCY CAN BE TRACED BACK TO WHO
+      *                  ENTERED IT AND WHEN.
+      *  2026-08-08  RH  PUSH THE FINAL TOTAL, AVERAGE, CONTROL COUNT
+      *                  AND SUPPORTING STATISTICS TO A DOWNSTREAM
+      *                  INTERFACE FILE SO OTHER REPORTING AND BILLING
+      *                  JOBS CAN PICK UP THE RESULT.  SHARES THE
+      *                  CMOUTIF RECORD LAYOUT DOSEFIX ALREADY WRITES.
+      *  2026-08-08  RH  CHANGED THE NON-RESUME OPEN OF CM-SAVED-FILE
+      *                  FROM OUTPUT TO I-O SO A FRESH RUN NO LONGER
+      *                  ERASES OTHER RUNS' CHECKPOINTED ENTRIES FROM
+      *                  THE SHARED SAVED-READING FILE.  ALSO SEED THE
+      *                  MINIMUM/MAXIMUM FROM THE FIRST ACCEPTED VALUE
+      *                  UNCONDITIONALLY SO A ONE-READING RUN NO LONGER
+      *                  REPORTS THEM AS ZERO, AND DROPPED A LEFTOVER
+      *                  SUBSCRIPT CALCULATION IN THE BUBBLE SORT THAT
+      *                  WAS IMMEDIATELY OVERWRITTEN.
+      *  2026-08-08  RH  CHECK THE FILE STATUS AFTER OPENING
+      *                  CM-SAVED-FILE INSTEAD OF LEAVING THE FIELD
+      *                  UNEXAMINED, AND REJECT A FRESH (NON-RESUME)
+      *                  RUN WHOSE RUN ID ALREADY HAS ENTRIES ON THE
+      *                  SAVED FILE FROM AN EARLIER RUN, SO STALE
+      *                  ENTRIES UNDER A REUSED RUN ID CAN NO LONGER
+      *                  SIT UNDETECTED ALONGSIDE A NEW RUN'S REPORT
+      *                  AND INTERFACE RECORD.  CM-SAVED-FILE NOW ALSO
+      *                  CARRIES THE ORIGINAL RUN DATE SO DOSEFIX CAN
+      *                  CARRY IT FORWARD INTO ITS OWN INTERFACE
+      *                  RECORD INSTEAD OF SUBSTITUTING THE CORRECTION
+      *                  DATE.
+      *  2026-08-08  RH  CHECK THE DOSE FILE HEADER'S RUN ID AGAINST
+      *                  THE CONTROL CARD'S RUN ID, AND EACH DETAIL
+      *                  RECORD'S STAMPED ENTRY NUMBER AGAINST ITS
+      *                  POSITION IN THE FILE, SO A DOSEIN DATASET
+      *                  BUILT FOR THE WRONG RUN OR WITH DETAIL RECORDS
+      *                  OUT OF SEQUENCE ABENDS INSTEAD OF BEING
+      *                  SILENTLY PROCESSED UNDER THE CONTROL CARD'S
+      *                  RUN ID.  CM-AUDIT-FILE AND CM-OUTIF-FILE ARE
+      *                  NOW BOTH OPENED WITH OPEN EXTEND SINCE DOSEFIX
+      *                  ALSO APPENDS TO EACH OF THEM AND THE DD
+      *                  STATEMENTS FOR BOTH ALREADY CATALOG WITH
+      *                  DISP=(MOD,...).
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CM-CTLCARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-DOSE-FILE ASSIGN TO DOSEIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-SAVED-FILE ASSIGN TO SAVEDDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-SV-KEY
+               FILE STATUS IS CM-WS-SAVED-FILE-STATUS.
+
+           SELECT CM-AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-OUTIF-FILE ASSIGN TO OUTIF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CM-CTLCARD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CMCTLCRD.
+
+       FD  CM-DOSE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CMDOSEIN.
+
+       FD  CM-REPORT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CM-REPORT-REC                  PIC X(133).
+
+       FD  CM-SAVED-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+           COPY CMSAVED.
+
+       FD  CM-AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CMAUDIT.
+
+       FD  CM-OUTIF-FILE
+           RECORD CONTAINS 87 CHARACTERS.
+           COPY CMOUTIF.
+
        WORKING-STORAGE SECTION.
-       01 MY-ELEMENTS       PIC 9(3)          OCCURS 10 TIMES.
-       01 NUM-COUNT         PIC 9(3)          VALUE 0.
-       01 TOTAL             PIC 9(6)          VALUE 0.
-       01 AVERAGE           PIC 9(6)V9(2)     VALUE 0.
+           COPY CMELEMS.
+
+       01  CM-WS-SWITCHES.
+           05  CM-WS-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+               88  CM-WS-ENTRY-VALID       VALUE 'Y'.
+               88  CM-WS-ENTRY-INVALID     VALUE 'N'.
+           05  CM-WS-SAVED-EOF-SWITCH  PIC X(01) VALUE 'N'.
+               88  CM-WS-SAVED-EOF-YES     VALUE 'Y'.
+               88  CM-WS-SAVED-EOF-NO      VALUE 'N'.
+
+       01  CM-WS-SAVED-FILE-STATUS     PIC X(02) VALUE SPACES.
+
+       01  CM-WS-CURRENT-DATE          PIC X(08) VALUE SPACES.
+       01  CM-WS-CURRENT-TIME          PIC X(08) VALUE SPACES.
+
+       01  CM-WS-COUNTERS.
+           05  CM-WS-SUB               PIC 9(05) VALUE 0.
+           05  CM-WS-SUB2              PIC 9(05) VALUE 0.
+           05  CM-WS-ENTRY-COUNT       PIC 9(05) VALUE 0.
+           05  CM-WS-ACCEPTED-COUNT    PIC 9(05) VALUE 0.
+           05  CM-WS-REJECTED-COUNT    PIC 9(05) VALUE 0.
+           05  CM-WS-SWAP-TEMP         PIC 9(05) VALUE 0.
+           05  CM-WS-RESUME-POINT      PIC 9(05) VALUE 0.
+
+       01  CM-WS-RESULTS.
+           05  CM-WS-TOTAL             PIC 9(08) VALUE 0.
+           05  CM-WS-AVERAGE           PIC 9(06)V9(02) VALUE 0.
+           05  CM-WS-MINIMUM           PIC 9(05) VALUE 0.
+           05  CM-WS-MAXIMUM           PIC 9(05) VALUE 0.
+           05  CM-WS-MEDIAN            PIC 9(06)V9(02) VALUE 0.
+           05  CM-WS-VARIANCE          PIC 9(08)V9(04) VALUE 0.
+           05  CM-WS-STD-DEV           PIC 9(06)V9(02) VALUE 0.
+
+       01  CM-WS-STAT-WORK.
+           05  CM-WS-SUM-SQ-DIFF       PIC 9(12)V9(04) VALUE 0.
+           05  CM-WS-DIFF              PIC S9(06)V9(02) VALUE 0.
+           05  CM-WS-DIFF-SQ           PIC 9(08)V9(04) VALUE 0.
+
+       01  CM-WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+
+       01  CM-SORT-TABLE.
+           05  CM-SORT-ELEMENT         PIC 9(05) OCCURS 500 TIMES.
+
+           COPY CMRPTLIN.
+
        PROCEDURE DIVISION.
-           PERFORM VARYING NUM-COUNT FROM 1 BY 1 UNTIL NUM-COUNT > 10
-               DISPLAY 'Enter number ' NUM-COUNT ':'
-               ACCEPT MY-ELEMENTS(NUM-COUNT)
-               ADD MY-ELEMENTS(NUM-COUNT) TO TOTAL
-           END-PERFORM.
-           DIVIDE TOTAL BY 10 GIVING AVERAGE.
-           DISPLAY 'The average is ' AVERAGE.
+      *-----------------------------------------------------------------
+      *  0000-MAINLINE
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-ENTRY THRU 2000-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB > CM-WS-ENTRY-COUNT.
+           PERFORM 3000-COMPUTE-STATISTICS THRU 3000-EXIT.
+           PERFORM 4000-PRODUCE-REPORT THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
            STOP RUN.
 
+      *-----------------------------------------------------------------
+      *  1000-INITIALIZE   -  READ THE CONTROL CARD, OPEN THE DOSE FILE
+      *                       AND READ ITS HEADER RECORD FOR THE
+      *                       CONTROL COUNT, AND OPEN THE REPORT FILE.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT CM-CTLCARD-FILE.
+           READ CM-CTLCARD-FILE
+               AT END
+                   DISPLAY 'CALCMED001E NO CONTROL CARD - JOB ENDED'
+                   GO TO 1000-ABEND
+           END-READ.
+           OPEN INPUT CM-DOSE-FILE.
+           READ CM-DOSE-FILE
+               AT END
+                   DISPLAY 'CALCMED002E DOSE FILE IS EMPTY'
+                   GO TO 1000-ABEND
+           END-READ.
+           IF NOT CM-DI-IS-HEADER
+               DISPLAY 'CALCMED003E FIRST DOSE RECORD NOT A HEADER'
+               GO TO 1000-ABEND
+           END-IF.
+           IF CM-DH-RUN-ID NOT = CM-CC-RUN-ID
+               DISPLAY 'CALCMED011E DOSE FILE RUN ID ' CM-DH-RUN-ID
+                   ' DOES NOT MATCH CONTROL CARD RUN ID '
+                   CM-CC-RUN-ID
+               GO TO 1000-ABEND
+           END-IF.
+           MOVE CM-DH-CONTROL-CNT TO CM-WS-ENTRY-COUNT.
+           IF CM-WS-ENTRY-COUNT > CM-MAX-ENTRIES
+               DISPLAY 'CALCMED004E CONTROL COUNT EXCEEDS TABLE SIZE'
+               GO TO 1000-ABEND
+           END-IF.
+           OPEN OUTPUT CM-REPORT-FILE.
+           OPEN EXTEND CM-AUDIT-FILE.
+           OPEN EXTEND CM-OUTIF-FILE.
+           ACCEPT CM-WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CM-WS-CURRENT-TIME FROM TIME.
+           PERFORM 1050-OPEN-SAVED-FILE THRU 1050-EXIT.
+           PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT.
+           GO TO 1000-EXIT.
+
+       1000-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  1050-OPEN-SAVED-FILE   -  CM-SAVED-FILE IS ONE SHARED DATASET
+      *                            HOLDING EVERY RUN'S CHECKPOINTS
+      *                            KEYED BY RUN ID AND ENTRY NUMBER, SO
+      *                            IT IS ALWAYS OPENED I-O AND NEVER
+      *                            RECREATED - RECREATING IT WOULD WIPE
+      *                            OUT EVERY OTHER RUN'S ENTRIES TOO.
+      *                            ON A RESUME, RESTORE THE RUNNING
+      *                            TOTALS FROM THE LAST CHECKPOINTED
+      *                            ENTRY FOR THIS RUN ID.
+      *-----------------------------------------------------------------
+       1050-OPEN-SAVED-FILE.
+           MOVE 0 TO CM-WS-RESUME-POINT.
+           SET CM-WS-SAVED-EOF-NO TO TRUE.
+           OPEN I-O CM-SAVED-FILE.
+           IF CM-WS-SAVED-FILE-STATUS NOT = '00'
+               AND CM-WS-SAVED-FILE-STATUS NOT = '05'
+               DISPLAY 'CALCMED005E CM-SAVED-FILE OPEN FAILED - '
+                   'STATUS ' CM-WS-SAVED-FILE-STATUS
+               GO TO 1000-ABEND
+           END-IF.
+           IF CM-CC-RESUME-YES
+               PERFORM 1060-FIND-LAST-CHECKPOINT THRU 1060-EXIT
+                   VARYING CM-WS-SUB FROM 1 BY 1
+                   UNTIL CM-WS-SUB > CM-WS-ENTRY-COUNT
+                   OR CM-WS-SAVED-EOF-YES
+           ELSE
+               PERFORM 1070-CHECK-RUN-ID-UNUSED THRU 1070-EXIT
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  1060-FIND-LAST-CHECKPOINT   -  READ ONE ENTRY OF THE PRIOR
+      *                                 RUN'S CHECKPOINTS AND FOLD ITS
+      *                                 VALUE BACK INTO THE RUNNING
+      *                                 TOTALS.
+      *-----------------------------------------------------------------
+       1060-FIND-LAST-CHECKPOINT.
+           MOVE CM-CC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE CM-WS-SUB TO CM-SV-ENTRY-NUM.
+           READ CM-SAVED-FILE
+               INVALID KEY
+                   SET CM-WS-SAVED-EOF-YES TO TRUE
+                   GO TO 1060-EXIT
+           END-READ.
+           MOVE CM-WS-SUB TO CM-WS-RESUME-POINT.
+           MOVE CM-SV-VALUE TO CM-ELEMENT(CM-WS-SUB).
+           IF CM-SV-ACCEPTED
+               ADD CM-SV-VALUE TO CM-WS-TOTAL
+               ADD 1 TO CM-WS-ACCEPTED-COUNT
+           ELSE
+               ADD 1 TO CM-WS-REJECTED-COUNT
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  1070-CHECK-RUN-ID-UNUSED   -  ON A FRESH (NON-RESUME) RUN,
+      *                                MAKE SURE THIS RUN ID HAS NO
+      *                                ENTRIES ALREADY CHECKPOINTED
+      *                                FROM AN EARLIER RUN.  WITHOUT
+      *                                THIS CHECK, THIS RUN'S ENTRIES
+      *                                WOULD COLLIDE WITH THE OLD ONES
+      *                                AND CM-SAVED-FILE WOULD SILENTLY
+      *                                KEEP THE STALE RUN'S DATA UNDER
+      *                                THIS RUN ID.
+      *-----------------------------------------------------------------
+       1070-CHECK-RUN-ID-UNUSED.
+           MOVE CM-CC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE 1 TO CM-SV-ENTRY-NUM.
+           READ CM-SAVED-FILE
+               INVALID KEY
+                   GO TO 1070-EXIT
+           END-READ.
+           DISPLAY 'CALCMED008E RUN ID ' CM-CC-RUN-ID
+               ' ALREADY HAS SAVED ENTRIES - USE A NEW RUN ID OR '
+               'RESUBMIT WITH THE RESUME SWITCH ON'.
+           GO TO 1000-ABEND.
+       1070-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  1100-WRITE-REPORT-HEADINGS
+      *-----------------------------------------------------------------
+       1100-WRITE-REPORT-HEADINGS.
+           MOVE CM-CC-RUN-ID TO CM-RH1-RUN-ID.
+           WRITE CM-REPORT-REC FROM CM-RPT-HEADING-LINE-1.
+           MOVE CM-CC-RUN-DATE TO CM-RH2-RUN-DATE.
+           MOVE CM-CC-OPERATOR-ID TO CM-RH2-OPERATOR-ID.
+           WRITE CM-REPORT-REC FROM CM-RPT-HEADING-LINE-2.
+           WRITE CM-REPORT-REC FROM CM-RPT-BLANK-LINE.
+           WRITE CM-REPORT-REC FROM CM-RPT-COLUMN-LINE.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  2000-PROCESS-ONE-ENTRY   -  READ ONE DOSE READING, EDIT IT,
+      *                              AND ADD IT TO THE RUNNING TOTAL
+      *                              ONLY IF IT PASSES THE EDIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ONE-ENTRY.
+           READ CM-DOSE-FILE
+               AT END
+                   DISPLAY 'CALCMED006E FEWER DETAIL RECORDS THAN '
+                       'THE CONTROL COUNT'
+                   GO TO 1000-ABEND
+           END-READ.
+           IF NOT CM-DI-IS-DETAIL
+               DISPLAY 'CALCMED007E EXPECTED A DETAIL RECORD'
+               GO TO 1000-ABEND
+           END-IF.
+           IF CM-DD-ENTRY-NUM NOT = CM-WS-SUB
+               DISPLAY 'CALCMED012E DETAIL RECORD OUT OF SEQUENCE - '
+                   'EXPECTED ENTRY ' CM-WS-SUB
+               GO TO 1000-ABEND
+           END-IF.
+           IF CM-WS-SUB NOT > CM-WS-RESUME-POINT
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE CM-DD-DOSE-VALUE TO CM-ELEMENT(CM-WS-SUB).
+           PERFORM 2200-EDIT-ENTRY THRU 2200-EXIT.
+           PERFORM 2300-CHECKPOINT-ENTRY THRU 2300-EXIT.
+           PERFORM 2400-AUDIT-ENTRY THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  2200-EDIT-ENTRY   -  REJECT A READING OUTSIDE THE REASONABLE
+      *                       DOSE RANGE INSTEAD OF ADDING IT TO TOTAL.
+      *-----------------------------------------------------------------
+       2200-EDIT-ENTRY.
+           SET CM-WS-ENTRY-VALID TO TRUE.
+           MOVE SPACES TO CM-WS-REJECT-REASON.
+           IF CM-ELEMENT(CM-WS-SUB) < CM-MIN-DOSE-VALUE
+               SET CM-WS-ENTRY-INVALID TO TRUE
+               MOVE 'VALUE BELOW MINIMUM DOSE' TO CM-WS-REJECT-REASON
+           ELSE
+               IF CM-ELEMENT(CM-WS-SUB) > CM-MAX-DOSE-VALUE
+                   SET CM-WS-ENTRY-INVALID TO TRUE
+                   MOVE 'VALUE ABOVE MAXIMUM DOSE'
+                       TO CM-WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF CM-WS-ENTRY-VALID
+               ADD CM-ELEMENT(CM-WS-SUB) TO CM-WS-TOTAL
+               ADD 1 TO CM-WS-ACCEPTED-COUNT
+               MOVE CM-WS-SUB TO CM-RD-ENTRY-NUM
+               MOVE CM-ELEMENT(CM-WS-SUB) TO CM-RD-VALUE
+               MOVE 'ACCEPTED' TO CM-RD-DISPOSITION
+               WRITE CM-REPORT-REC FROM CM-RPT-DETAIL-LINE
+           ELSE
+               ADD 1 TO CM-WS-REJECTED-COUNT
+               MOVE CM-WS-SUB TO CM-RE-ENTRY-NUM
+               MOVE CM-ELEMENT(CM-WS-SUB) TO CM-RE-VALUE
+               MOVE CM-WS-REJECT-REASON TO CM-RE-REASON
+               WRITE CM-REPORT-REC FROM CM-RPT-ERROR-LINE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  2300-CHECKPOINT-ENTRY   -  SAVE THIS ENTRY SO A LATER RESTART
+      *                             OF THIS RUN CAN PICK UP FROM HERE.
+      *-----------------------------------------------------------------
+       2300-CHECKPOINT-ENTRY.
+           MOVE CM-CC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE CM-WS-SUB TO CM-SV-ENTRY-NUM.
+           MOVE CM-ELEMENT(CM-WS-SUB) TO CM-SV-VALUE.
+           MOVE CM-CC-RUN-DATE TO CM-SV-RUN-DATE.
+           IF CM-WS-ENTRY-VALID
+               SET CM-SV-ACCEPTED TO TRUE
+           ELSE
+               SET CM-SV-REJECTED TO TRUE
+           END-IF.
+           WRITE CM-SAVED-REC
+               INVALID KEY
+                   DISPLAY 'CALCMED009E CHECKPOINT WRITE FAILED FOR '
+                       'ENTRY ' CM-WS-SUB
+           END-WRITE.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  2400-AUDIT-ENTRY   -  RECORD WHO ENTERED THIS READING AND WHEN
+      *                        FOR A LATER DOSAGE DISCREPANCY REVIEW.
+      *-----------------------------------------------------------------
+       2400-AUDIT-ENTRY.
+           MOVE CM-CC-RUN-ID TO CM-AU-RUN-ID.
+           MOVE CM-CC-OPERATOR-ID TO CM-AU-OPERATOR-ID.
+           MOVE CM-WS-SUB TO CM-AU-ENTRY-NUM.
+           MOVE CM-ELEMENT(CM-WS-SUB) TO CM-AU-VALUE.
+           IF CM-WS-ENTRY-VALID
+               SET CM-AU-ACCEPTED TO TRUE
+           ELSE
+               SET CM-AU-REJECTED TO TRUE
+           END-IF.
+           MOVE CM-WS-CURRENT-DATE TO CM-AU-ENTRY-DATE.
+           MOVE CM-WS-CURRENT-TIME TO CM-AU-ENTRY-TIME.
+           WRITE CM-AUDIT-REC.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3000-COMPUTE-STATISTICS   -  AVERAGE, MINIMUM, MAXIMUM, MEDIAN
+      *                               AND STANDARD DEVIATION, ALL OVER
+      *                               THE ACCEPTED READINGS ONLY.
+      *-----------------------------------------------------------------
+       3000-COMPUTE-STATISTICS.
+           IF CM-WS-ACCEPTED-COUNT = 0
+               GO TO 3000-EXIT
+           END-IF.
+           DIVIDE CM-WS-TOTAL BY CM-WS-ACCEPTED-COUNT
+               GIVING CM-WS-AVERAGE ROUNDED.
+           MOVE 0 TO CM-WS-SUB2.
+           PERFORM 3100-COPY-ACCEPTED-VALUE THRU 3100-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB > CM-WS-ENTRY-COUNT.
+           MOVE CM-SORT-ELEMENT(1) TO CM-WS-MINIMUM.
+           MOVE CM-SORT-ELEMENT(1) TO CM-WS-MAXIMUM.
+           PERFORM 3200-FIND-MIN-MAX THRU 3200-EXIT
+               VARYING CM-WS-SUB FROM 2 BY 1
+               UNTIL CM-WS-SUB > CM-WS-ACCEPTED-COUNT.
+           PERFORM 3300-BUBBLE-PASS THRU 3300-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB >= CM-WS-ACCEPTED-COUNT.
+           PERFORM 3400-COMPUTE-MEDIAN THRU 3400-EXIT.
+           MOVE 0 TO CM-WS-SUM-SQ-DIFF.
+           PERFORM 3500-ACCUMULATE-SQ-DIFF THRU 3500-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB > CM-WS-ACCEPTED-COUNT.
+           DIVIDE CM-WS-SUM-SQ-DIFF BY CM-WS-ACCEPTED-COUNT
+               GIVING CM-WS-VARIANCE ROUNDED.
+           PERFORM 3600-COMPUTE-STD-DEV THRU 3600-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3100-COPY-ACCEPTED-VALUE   -  BUILD A WORK COPY OF JUST THE
+      *                                ACCEPTED VALUES, LEAVING THE
+      *                                ENTRY-ORDER TABLE UNTOUCHED FOR
+      *                                THE DETAIL REPORT ALREADY
+      *                                WRITTEN.  REJECTED VALUES ARE
+      *                                SKIPPED.
+      *-----------------------------------------------------------------
+       3100-COPY-ACCEPTED-VALUE.
+           IF CM-ELEMENT(CM-WS-SUB) < CM-MIN-DOSE-VALUE
+               OR CM-ELEMENT(CM-WS-SUB) > CM-MAX-DOSE-VALUE
+               GO TO 3100-EXIT
+           END-IF.
+           ADD 1 TO CM-WS-SUB2.
+           MOVE CM-ELEMENT(CM-WS-SUB) TO CM-SORT-ELEMENT(CM-WS-SUB2).
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3200-FIND-MIN-MAX
+      *-----------------------------------------------------------------
+       3200-FIND-MIN-MAX.
+           IF CM-SORT-ELEMENT(CM-WS-SUB) < CM-WS-MINIMUM
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MINIMUM
+           END-IF.
+           IF CM-SORT-ELEMENT(CM-WS-SUB) > CM-WS-MAXIMUM
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MAXIMUM
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3300-BUBBLE-PASS   -  ONE PASS OF A BUBBLE SORT OVER THE WORK
+      *                        COPY SO THE MEDIAN CAN BE PICKED OUT OF
+      *                        THE MIDDLE OF THE SORTED VALUES.
+      *-----------------------------------------------------------------
+       3300-BUBBLE-PASS.
+           PERFORM 3310-BUBBLE-COMPARE THRU 3310-EXIT
+               VARYING CM-WS-SUB2 FROM 1 BY 1
+               UNTIL CM-WS-SUB2 > CM-WS-ACCEPTED-COUNT - CM-WS-SUB.
+       3300-EXIT.
+           EXIT.
+
+       3310-BUBBLE-COMPARE.
+           IF CM-SORT-ELEMENT(CM-WS-SUB2) >
+                   CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB2) TO CM-WS-SWAP-TEMP
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+                   TO CM-SORT-ELEMENT(CM-WS-SUB2)
+               MOVE CM-WS-SWAP-TEMP
+                   TO CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+           END-IF.
+       3310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3400-COMPUTE-MEDIAN
+      *-----------------------------------------------------------------
+       3400-COMPUTE-MEDIAN.
+           DIVIDE CM-WS-ACCEPTED-COUNT BY 2
+               GIVING CM-WS-SUB REMAINDER CM-WS-SUB2.
+           IF CM-WS-SUB2 = 0
+               COMPUTE CM-WS-MEDIAN ROUNDED =
+                   (CM-SORT-ELEMENT(CM-WS-SUB) +
+                    CM-SORT-ELEMENT(CM-WS-SUB + 1)) / 2
+           ELSE
+               ADD 1 TO CM-WS-SUB
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MEDIAN
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3500-ACCUMULATE-SQ-DIFF
+      *-----------------------------------------------------------------
+       3500-ACCUMULATE-SQ-DIFF.
+           COMPUTE CM-WS-DIFF =
+               CM-SORT-ELEMENT(CM-WS-SUB) - CM-WS-AVERAGE.
+           COMPUTE CM-WS-DIFF-SQ = CM-WS-DIFF * CM-WS-DIFF.
+           ADD CM-WS-DIFF-SQ TO CM-WS-SUM-SQ-DIFF.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3600-COMPUTE-STD-DEV
+      *-----------------------------------------------------------------
+       3600-COMPUTE-STD-DEV.
+           COMPUTE CM-WS-STD-DEV ROUNDED =
+               FUNCTION SQRT(CM-WS-VARIANCE).
+       3600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4000-PRODUCE-REPORT   -  WRITE THE COUNTS AND THE FINAL TOTAL
+      *                          AND AVERAGE TO THE REPORT FILE.
+      *-----------------------------------------------------------------
+       4000-PRODUCE-REPORT.
+           WRITE CM-REPORT-REC FROM CM-RPT-BLANK-LINE.
+           MOVE CM-WS-ENTRY-COUNT TO CM-RT-CONTROL-CNT.
+           MOVE CM-WS-ACCEPTED-COUNT TO CM-RT-ACCEPTED-CNT.
+           MOVE CM-WS-REJECTED-COUNT TO CM-RT-REJECTED-CNT.
+           WRITE CM-REPORT-REC FROM CM-RPT-TOTAL-LINE.
+           MOVE CM-WS-TOTAL TO CM-RS1-TOTAL.
+           MOVE CM-WS-AVERAGE TO CM-RS1-AVERAGE.
+           WRITE CM-REPORT-REC FROM CM-RPT-STATS-LINE-1.
+           MOVE CM-WS-MINIMUM TO CM-RS2-MINIMUM.
+           MOVE CM-WS-MAXIMUM TO CM-RS2-MAXIMUM.
+           MOVE CM-WS-MEDIAN TO CM-RS2-MEDIAN.
+           WRITE CM-REPORT-REC FROM CM-RPT-STATS-LINE-2.
+           MOVE CM-WS-STD-DEV TO CM-RS3-STD-DEV.
+           WRITE CM-REPORT-REC FROM CM-RPT-STATS-LINE-3.
+           PERFORM 4400-WRITE-INTERFACE-RECORD THRU 4400-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4400-WRITE-INTERFACE-RECORD   -  PUSH THE RESULTS DOWNSTREAM
+      *                                   FOR OTHER JOBS TO CONSUME.
+      *-----------------------------------------------------------------
+       4400-WRITE-INTERFACE-RECORD.
+           MOVE CM-CC-RUN-ID TO CM-OI-RUN-ID.
+           MOVE CM-CC-RUN-DATE TO CM-OI-RUN-DATE.
+           MOVE CM-WS-ENTRY-COUNT TO CM-OI-CONTROL-CNT.
+           MOVE CM-WS-ACCEPTED-COUNT TO CM-OI-ACCEPTED-CNT.
+           MOVE CM-WS-TOTAL TO CM-OI-TOTAL.
+           MOVE CM-WS-AVERAGE TO CM-OI-AVERAGE.
+           MOVE CM-WS-MINIMUM TO CM-OI-MINIMUM.
+           MOVE CM-WS-MAXIMUM TO CM-OI-MAXIMUM.
+           MOVE CM-WS-MEDIAN TO CM-OI-MEDIAN.
+           MOVE CM-WS-STD-DEV TO CM-OI-STD-DEV.
+           WRITE CM-OUTIF-REC.
+       4400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  9000-TERMINATE
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE CM-CTLCARD-FILE.
+           CLOSE CM-DOSE-FILE.
+           CLOSE CM-REPORT-FILE.
+           CLOSE CM-SAVED-FILE.
+           CLOSE CM-AUDIT-FILE.
+           CLOSE CM-OUTIF-FILE.
+           DISPLAY 'CALCMED010I RUN COMPLETE - AVERAGE IS '
+               CM-WS-AVERAGE.
+       9000-EXIT.
+           EXIT.
