@@ -0,0 +1,464 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOSEFIX.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. CENTRAL PHARMACY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      *  2026-08-08  RH  INITIAL VERSION.  COMPANION MAINTENANCE
+      *                  PROGRAM TO ARRAY-EXAMPLE.  LISTS THE SAVED
+      *                  READINGS FOR A RUN, OR CORRECTS ONE ENTRY BY
+      *                  ITS POSITION AND RECOMPUTES THAT RUN'S TOTAL
+      *                  AND AVERAGE WITHOUT TOUCHING THE OTHER
+      *                  ENTRIES.
+      *  2026-08-08  RH  REJECT ANY FIXCARD ACTION CODE OTHER THAN L
+      *                  OR C INSTEAD OF SILENTLY TREATING IT AS A
+      *                  CORRECTION.  FIXED THE DISPOSITION LITERAL ON
+      *                  A CORRECTED ENTRY TO FIT ITS REPORT FIELD.
+      *                  RECOMPUTE MINIMUM, MAXIMUM, MEDIAN AND
+      *                  STANDARD DEVIATION FROM THE RUN'S ACCEPTED
+      *                  ENTRIES DURING A CORRECTION SO THE INTERFACE
+      *                  RECORD DOSEFIX WRITES CARRIES THE SAME REAL
+      *                  STATISTICS THE ORIGINAL RUN DID, NOT ZEROS.
+      *  2026-08-08  RH  CHECK THE FILE STATUS AFTER OPENING
+      *                  CM-SAVED-FILE INSTEAD OF LEAVING THE FIELD
+      *                  UNEXAMINED.  THE INTERFACE RECORD WRITTEN
+      *                  AFTER A CORRECTION NOW CARRIES THE ORIGINAL
+      *                  RUN DATE READ BACK FROM CM-SAVED-FILE (WHICH
+      *                  ARRAY-EXAMPLE NOW STAMPS ON EVERY CHECKPOINT)
+      *                  INSTEAD OF TODAY'S DATE, SO IT MATCHES THE
+      *                  DATE ON ARRAY-EXAMPLE'S OWN INTERFACE RECORD
+      *                  FOR THE SAME RUN ID.
+      *  2026-08-08  RH  WRITE AN AUDIT RECORD FOR EVERY CORRECTION,
+      *                  THE SAME WAY ARRAY-EXAMPLE AUDITS EVERY ENTRY
+      *                  IT PROCESSES, SO A DOSAGE DISCREPANCY REVIEW
+      *                  CAN TRACE A CORRECTION BACK TO WHO MADE IT AND
+      *                  WHEN.  CMFIXCRD NOW CARRIES AN OPERATOR ID FOR
+      *                  THIS PURPOSE.  CM-AUDIT-FILE AND CM-OUTIF-FILE
+      *                  ARE BOTH OPENED WITH OPEN EXTEND SINCE THEY
+      *                  ARE SHARED, APPENDED-TO DATASETS - THE SAME
+      *                  IDIOM ARRAY-EXAMPLE NOW USES FOR BOTH FILES.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CM-FIXCRD-FILE ASSIGN TO FIXCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-REPORT-FILE ASSIGN TO FIXRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-OUTIF-FILE ASSIGN TO OUTIF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CM-SAVED-FILE ASSIGN TO SAVEDDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-SV-KEY
+               FILE STATUS IS CM-WS-SAVED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CM-FIXCRD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CMFIXCRD.
+
+       FD  CM-REPORT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CM-REPORT-REC               PIC X(133).
+
+       FD  CM-OUTIF-FILE
+           RECORD CONTAINS 87 CHARACTERS.
+           COPY CMOUTIF.
+
+       FD  CM-AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CMAUDIT.
+
+       FD  CM-SAVED-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+           COPY CMSAVED.
+
+       WORKING-STORAGE SECTION.
+           COPY CMELEMS.
+
+       01  CM-WS-SAVED-FILE-STATUS     PIC X(02) VALUE SPACES.
+
+       01  CM-WS-CURRENT-DATE          PIC X(08) VALUE SPACES.
+       01  CM-WS-CURRENT-TIME          PIC X(08) VALUE SPACES.
+
+       01  CM-WS-SWITCHES.
+           05  CM-WS-SAVED-EOF-SWITCH  PIC X(01) VALUE 'N'.
+               88  CM-WS-SAVED-EOF-YES     VALUE 'Y'.
+               88  CM-WS-SAVED-EOF-NO      VALUE 'N'.
+
+       01  CM-WS-COUNTERS.
+           05  CM-WS-SUB               PIC 9(05) VALUE 0.
+           05  CM-WS-SUB2              PIC 9(05) VALUE 0.
+           05  CM-WS-ACCEPTED-COUNT    PIC 9(05) VALUE 0.
+           05  CM-WS-SWAP-TEMP         PIC 9(05) VALUE 0.
+
+       01  CM-WS-RUN-DATE              PIC X(08) VALUE SPACES.
+
+       01  CM-WS-RESULTS.
+           05  CM-WS-TOTAL             PIC 9(08) VALUE 0.
+           05  CM-WS-AVERAGE           PIC 9(06)V9(02) VALUE 0.
+           05  CM-WS-MINIMUM           PIC 9(05) VALUE 0.
+           05  CM-WS-MAXIMUM           PIC 9(05) VALUE 0.
+           05  CM-WS-MEDIAN            PIC 9(06)V9(02) VALUE 0.
+           05  CM-WS-VARIANCE          PIC 9(08)V9(04) VALUE 0.
+           05  CM-WS-STD-DEV           PIC 9(06)V9(02) VALUE 0.
+
+       01  CM-WS-STAT-WORK.
+           05  CM-WS-SUM-SQ-DIFF       PIC 9(12)V9(04) VALUE 0.
+           05  CM-WS-DIFF              PIC S9(06)V9(02) VALUE 0.
+           05  CM-WS-DIFF-SQ           PIC 9(08)V9(04) VALUE 0.
+
+       01  CM-SORT-TABLE.
+           05  CM-SORT-ELEMENT         PIC 9(05) OCCURS 500 TIMES.
+
+           COPY CMRPTLIN.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *  0000-MAINLINE
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF CM-FC-LIST-ONLY
+               PERFORM 2000-LIST-RUN THRU 2000-EXIT
+           ELSE
+               IF CM-FC-CORRECT-ONE
+                   PERFORM 3000-CORRECT-ENTRY THRU 3000-EXIT
+                   PERFORM 4000-RECOMPUTE-TOTALS THRU 4000-EXIT
+               ELSE
+                   DISPLAY 'DOSEFIX005E INVALID ACTION CODE ON '
+                       'FIXCARD - JOB ENDED'
+                   GO TO 1000-ABEND
+               END-IF
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *  1000-INITIALIZE
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT CM-FIXCRD-FILE.
+           READ CM-FIXCRD-FILE
+               AT END
+                   DISPLAY 'DOSEFIX001E NO CONTROL CARD - JOB ENDED'
+                   GO TO 1000-ABEND
+           END-READ.
+           OPEN I-O CM-SAVED-FILE.
+           IF CM-WS-SAVED-FILE-STATUS NOT = '00'
+               AND CM-WS-SAVED-FILE-STATUS NOT = '05'
+               DISPLAY 'DOSEFIX006E CM-SAVED-FILE OPEN FAILED - '
+                   'STATUS ' CM-WS-SAVED-FILE-STATUS
+               GO TO 1000-ABEND
+           END-IF.
+           OPEN OUTPUT CM-REPORT-FILE.
+           OPEN EXTEND CM-OUTIF-FILE.
+           OPEN EXTEND CM-AUDIT-FILE.
+           ACCEPT CM-WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CM-WS-CURRENT-TIME FROM TIME.
+           PERFORM 1100-WRITE-HEADING THRU 1100-EXIT.
+           GO TO 1000-EXIT.
+
+       1000-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADING.
+           MOVE CM-FC-RUN-ID TO CM-RH1-RUN-ID.
+           WRITE CM-REPORT-REC FROM CM-RPT-HEADING-LINE-1.
+           WRITE CM-REPORT-REC FROM CM-RPT-BLANK-LINE.
+           WRITE CM-REPORT-REC FROM CM-RPT-COLUMN-LINE.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  2000-LIST-RUN   -  LIST THE STORED READINGS FOR ONE RUN SO AN
+      *                    OPERATOR CAN PICK WHICH ENTRY NEEDS FIXING.
+      *-----------------------------------------------------------------
+       2000-LIST-RUN.
+           MOVE CM-FC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE 1 TO CM-SV-ENTRY-NUM.
+           SET CM-WS-SAVED-EOF-NO TO TRUE.
+           START CM-SAVED-FILE KEY IS NOT LESS THAN CM-SV-KEY
+               INVALID KEY
+                   DISPLAY 'DOSEFIX002E NO SAVED ENTRIES FOR RUN '
+                       CM-FC-RUN-ID
+                   SET CM-WS-SAVED-EOF-YES TO TRUE
+           END-START.
+           PERFORM 2100-LIST-NEXT-ENTRY THRU 2100-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB > CM-FC-CONTROL-CNT
+               OR CM-WS-SAVED-EOF-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-LIST-NEXT-ENTRY.
+           READ CM-SAVED-FILE NEXT RECORD
+               AT END
+                   SET CM-WS-SAVED-EOF-YES TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+           IF CM-SV-RUN-ID NOT = CM-FC-RUN-ID
+               SET CM-WS-SAVED-EOF-YES TO TRUE
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE CM-SV-ENTRY-NUM TO CM-RD-ENTRY-NUM.
+           MOVE CM-SV-VALUE TO CM-RD-VALUE.
+           IF CM-SV-ACCEPTED
+               MOVE 'ACCEPTED' TO CM-RD-DISPOSITION
+           ELSE
+               MOVE 'REJECTED' TO CM-RD-DISPOSITION
+           END-IF.
+           WRITE CM-REPORT-REC FROM CM-RPT-DETAIL-LINE.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3000-CORRECT-ENTRY   -  REPLACE ONE ENTRY'S VALUE WITHOUT
+      *                         TOUCHING ANY OF THE OTHER ENTRIES.
+      *-----------------------------------------------------------------
+       3000-CORRECT-ENTRY.
+           MOVE CM-FC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE CM-FC-ENTRY-NUM TO CM-SV-ENTRY-NUM.
+           READ CM-SAVED-FILE
+               INVALID KEY
+                   DISPLAY 'DOSEFIX003E ENTRY NOT FOUND FOR RUN '
+                       CM-FC-RUN-ID
+                   GO TO 1000-ABEND
+           END-READ.
+           MOVE CM-FC-NEW-VALUE TO CM-SV-VALUE.
+           IF CM-FC-NEW-VALUE < CM-MIN-DOSE-VALUE
+               OR CM-FC-NEW-VALUE > CM-MAX-DOSE-VALUE
+               SET CM-SV-REJECTED TO TRUE
+           ELSE
+               SET CM-SV-ACCEPTED TO TRUE
+           END-IF.
+           REWRITE CM-SAVED-REC
+               INVALID KEY
+                   DISPLAY 'DOSEFIX004E REWRITE FAILED FOR ENTRY '
+                       CM-FC-ENTRY-NUM
+           END-REWRITE.
+           MOVE CM-FC-ENTRY-NUM TO CM-RD-ENTRY-NUM.
+           MOVE CM-SV-VALUE TO CM-RD-VALUE.
+           IF CM-SV-ACCEPTED
+               MOVE 'CORRECT ' TO CM-RD-DISPOSITION
+           ELSE
+               MOVE 'REJECTED' TO CM-RD-DISPOSITION
+           END-IF.
+           WRITE CM-REPORT-REC FROM CM-RPT-DETAIL-LINE.
+           PERFORM 3100-AUDIT-CORRECTION THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  3100-AUDIT-CORRECTION   -  RECORD WHO CORRECTED THIS ENTRY AND
+      *                             WHEN, THE SAME WAY ARRAY-EXAMPLE
+      *                             AUDITS EVERY ENTRY IT PROCESSES, SO
+      *                             A DOSAGE DISCREPANCY REVIEW CAN
+      *                             TRACE A CORRECTION BACK TO WHO MADE
+      *                             IT.
+      *-----------------------------------------------------------------
+       3100-AUDIT-CORRECTION.
+           MOVE CM-FC-RUN-ID TO CM-AU-RUN-ID.
+           MOVE CM-FC-OPERATOR-ID TO CM-AU-OPERATOR-ID.
+           MOVE CM-FC-ENTRY-NUM TO CM-AU-ENTRY-NUM.
+           MOVE CM-SV-VALUE TO CM-AU-VALUE.
+           IF CM-SV-ACCEPTED
+               SET CM-AU-ACCEPTED TO TRUE
+           ELSE
+               SET CM-AU-REJECTED TO TRUE
+           END-IF.
+           MOVE CM-WS-CURRENT-DATE TO CM-AU-ENTRY-DATE.
+           MOVE CM-WS-CURRENT-TIME TO CM-AU-ENTRY-TIME.
+           WRITE CM-AUDIT-REC.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4000-RECOMPUTE-TOTALS   -  REBUILD TOTAL AND AVERAGE FROM THE
+      *                            RUN'S ACCEPTED SAVED ENTRIES.
+      *-----------------------------------------------------------------
+       4000-RECOMPUTE-TOTALS.
+           MOVE ZERO TO CM-WS-TOTAL.
+           MOVE ZERO TO CM-WS-ACCEPTED-COUNT.
+           MOVE CM-FC-RUN-ID TO CM-SV-RUN-ID.
+           MOVE 1 TO CM-SV-ENTRY-NUM.
+           SET CM-WS-SAVED-EOF-NO TO TRUE.
+           START CM-SAVED-FILE KEY IS NOT LESS THAN CM-SV-KEY
+               INVALID KEY
+                   SET CM-WS-SAVED-EOF-YES TO TRUE
+           END-START.
+           PERFORM 4100-ACCUMULATE-ENTRY THRU 4100-EXIT
+               VARYING CM-WS-SUB FROM 1 BY 1
+               UNTIL CM-WS-SUB > CM-FC-CONTROL-CNT
+               OR CM-WS-SAVED-EOF-YES.
+           IF CM-WS-ACCEPTED-COUNT > 0
+               DIVIDE CM-WS-TOTAL BY CM-WS-ACCEPTED-COUNT
+                   GIVING CM-WS-AVERAGE ROUNDED
+               MOVE CM-SORT-ELEMENT(1) TO CM-WS-MINIMUM
+               MOVE CM-SORT-ELEMENT(1) TO CM-WS-MAXIMUM
+               PERFORM 4110-FIND-MIN-MAX THRU 4110-EXIT
+                   VARYING CM-WS-SUB FROM 2 BY 1
+                   UNTIL CM-WS-SUB > CM-WS-ACCEPTED-COUNT
+               PERFORM 4120-BUBBLE-PASS THRU 4120-EXIT
+                   VARYING CM-WS-SUB FROM 1 BY 1
+                   UNTIL CM-WS-SUB >= CM-WS-ACCEPTED-COUNT
+               PERFORM 4130-COMPUTE-MEDIAN THRU 4130-EXIT
+               MOVE 0 TO CM-WS-SUM-SQ-DIFF
+               PERFORM 4140-ACCUMULATE-SQ-DIFF THRU 4140-EXIT
+                   VARYING CM-WS-SUB FROM 1 BY 1
+                   UNTIL CM-WS-SUB > CM-WS-ACCEPTED-COUNT
+               DIVIDE CM-WS-SUM-SQ-DIFF BY CM-WS-ACCEPTED-COUNT
+                   GIVING CM-WS-VARIANCE ROUNDED
+               PERFORM 4150-COMPUTE-STD-DEV THRU 4150-EXIT
+           END-IF.
+           PERFORM 4200-WRITE-TOTAL-LINE THRU 4200-EXIT.
+           PERFORM 4300-WRITE-INTERFACE-RECORD THRU 4300-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-ACCUMULATE-ENTRY.
+           READ CM-SAVED-FILE NEXT RECORD
+               AT END
+                   SET CM-WS-SAVED-EOF-YES TO TRUE
+                   GO TO 4100-EXIT
+           END-READ.
+           IF CM-SV-RUN-ID NOT = CM-FC-RUN-ID
+               SET CM-WS-SAVED-EOF-YES TO TRUE
+               GO TO 4100-EXIT
+           END-IF.
+           MOVE CM-SV-RUN-DATE TO CM-WS-RUN-DATE.
+           IF CM-SV-ACCEPTED
+               ADD CM-SV-VALUE TO CM-WS-TOTAL
+               ADD 1 TO CM-WS-ACCEPTED-COUNT
+               MOVE CM-SV-VALUE TO CM-SORT-ELEMENT(CM-WS-ACCEPTED-COUNT)
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4110-FIND-MIN-MAX
+      *-----------------------------------------------------------------
+       4110-FIND-MIN-MAX.
+           IF CM-SORT-ELEMENT(CM-WS-SUB) < CM-WS-MINIMUM
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MINIMUM
+           END-IF.
+           IF CM-SORT-ELEMENT(CM-WS-SUB) > CM-WS-MAXIMUM
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MAXIMUM
+           END-IF.
+       4110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4120-BUBBLE-PASS   -  ONE PASS OF A BUBBLE SORT OVER THE
+      *                       ACCEPTED VALUES SO THE MEDIAN CAN BE
+      *                       PICKED OUT OF THE MIDDLE OF THE SORTED
+      *                       VALUES.
+      *-----------------------------------------------------------------
+       4120-BUBBLE-PASS.
+           PERFORM 4121-BUBBLE-COMPARE THRU 4121-EXIT
+               VARYING CM-WS-SUB2 FROM 1 BY 1
+               UNTIL CM-WS-SUB2 > CM-WS-ACCEPTED-COUNT - CM-WS-SUB.
+       4120-EXIT.
+           EXIT.
+
+       4121-BUBBLE-COMPARE.
+           IF CM-SORT-ELEMENT(CM-WS-SUB2) >
+                   CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB2) TO CM-WS-SWAP-TEMP
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+                   TO CM-SORT-ELEMENT(CM-WS-SUB2)
+               MOVE CM-WS-SWAP-TEMP
+                   TO CM-SORT-ELEMENT(CM-WS-SUB2 + 1)
+           END-IF.
+       4121-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4130-COMPUTE-MEDIAN
+      *-----------------------------------------------------------------
+       4130-COMPUTE-MEDIAN.
+           DIVIDE CM-WS-ACCEPTED-COUNT BY 2
+               GIVING CM-WS-SUB REMAINDER CM-WS-SUB2.
+           IF CM-WS-SUB2 = 0
+               COMPUTE CM-WS-MEDIAN ROUNDED =
+                   (CM-SORT-ELEMENT(CM-WS-SUB) +
+                    CM-SORT-ELEMENT(CM-WS-SUB + 1)) / 2
+           ELSE
+               ADD 1 TO CM-WS-SUB
+               MOVE CM-SORT-ELEMENT(CM-WS-SUB) TO CM-WS-MEDIAN
+           END-IF.
+       4130-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4140-ACCUMULATE-SQ-DIFF
+      *-----------------------------------------------------------------
+       4140-ACCUMULATE-SQ-DIFF.
+           COMPUTE CM-WS-DIFF =
+               CM-SORT-ELEMENT(CM-WS-SUB) - CM-WS-AVERAGE.
+           COMPUTE CM-WS-DIFF-SQ = CM-WS-DIFF * CM-WS-DIFF.
+           ADD CM-WS-DIFF-SQ TO CM-WS-SUM-SQ-DIFF.
+       4140-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  4150-COMPUTE-STD-DEV
+      *-----------------------------------------------------------------
+       4150-COMPUTE-STD-DEV.
+           COMPUTE CM-WS-STD-DEV ROUNDED =
+               FUNCTION SQRT(CM-WS-VARIANCE).
+       4150-EXIT.
+           EXIT.
+
+       4200-WRITE-TOTAL-LINE.
+           WRITE CM-REPORT-REC FROM CM-RPT-BLANK-LINE.
+           MOVE CM-WS-TOTAL TO CM-RS1-TOTAL.
+           MOVE CM-WS-AVERAGE TO CM-RS1-AVERAGE.
+           WRITE CM-REPORT-REC FROM CM-RPT-STATS-LINE-1.
+       4200-EXIT.
+           EXIT.
+
+       4300-WRITE-INTERFACE-RECORD.
+           MOVE CM-FC-RUN-ID TO CM-OI-RUN-ID.
+           MOVE CM-WS-RUN-DATE TO CM-OI-RUN-DATE.
+           MOVE CM-FC-CONTROL-CNT TO CM-OI-CONTROL-CNT.
+           MOVE CM-WS-ACCEPTED-COUNT TO CM-OI-ACCEPTED-CNT.
+           MOVE CM-WS-TOTAL TO CM-OI-TOTAL.
+           MOVE CM-WS-AVERAGE TO CM-OI-AVERAGE.
+           MOVE CM-WS-MINIMUM TO CM-OI-MINIMUM.
+           MOVE CM-WS-MAXIMUM TO CM-OI-MAXIMUM.
+           MOVE CM-WS-MEDIAN TO CM-OI-MEDIAN.
+           MOVE CM-WS-STD-DEV TO CM-OI-STD-DEV.
+           WRITE CM-OUTIF-REC.
+       4300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  9000-TERMINATE
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE CM-FIXCRD-FILE.
+           CLOSE CM-SAVED-FILE.
+           CLOSE CM-REPORT-FILE.
+           CLOSE CM-OUTIF-FILE.
+           CLOSE CM-AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
