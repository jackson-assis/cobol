@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CMCTLCRD.CPY                                                 *
+      *  CONTROL CARD LAYOUT FOR THE CALCMED (ARRAY-EXAMPLE) BATCH    *
+      *  RUN.  READ ONCE FROM CM-CTLCARD-FILE (SYSIN) AT THE START    *
+      *  OF THE JOB.  DRIVES THE RUN ID, THE OPERATOR OF RECORD FOR   *
+      *  THE AUDIT TRAIL, AND WHETHER THIS IS A RESTART OF A PRIOR    *
+      *  RUN THAT ABENDED PARTWAY THROUGH.                            *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-CONTROL-CARD.
+           05  CM-CC-RUN-ID            PIC X(08).
+           05  CM-CC-RUN-DATE          PIC X(08).
+           05  CM-CC-OPERATOR-ID       PIC X(08).
+           05  CM-CC-RESUME-SWITCH     PIC X(01).
+               88  CM-CC-RESUME-YES        VALUE 'Y'.
+               88  CM-CC-RESUME-NO         VALUE 'N'.
+           05  FILLER                  PIC X(55).
