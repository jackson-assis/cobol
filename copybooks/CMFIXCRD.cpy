@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CMFIXCRD.CPY                                                 *
+      *  CONTROL CARD LAYOUT FOR THE DOSEFIX MAINTENANCE PROGRAM.     *
+      *  DRIVES WHETHER THE RUN IS A SIMPLE LISTING OF A RUN'S SAVED  *
+      *  READINGS OR A CORRECTION OF ONE ENTRY FOLLOWED BY A          *
+      *  RECOMPUTE OF THAT RUN'S TOTAL AND AVERAGE.  CM-FC-OPERATOR-ID *
+      *  IDENTIFIES WHO REQUESTED THE CORRECTION FOR THE AUDIT LOG.   *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-FIX-CARD.
+           05  CM-FC-RUN-ID            PIC X(08).
+           05  CM-FC-CONTROL-CNT       PIC 9(05).
+           05  CM-FC-ENTRY-NUM         PIC 9(05).
+           05  CM-FC-NEW-VALUE         PIC 9(05).
+           05  CM-FC-ACTION            PIC X(01).
+               88  CM-FC-LIST-ONLY         VALUE 'L'.
+               88  CM-FC-CORRECT-ONE        VALUE 'C'.
+           05  CM-FC-OPERATOR-ID       PIC X(08).
+           05  FILLER                  PIC X(48).
