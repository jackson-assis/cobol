@@ -0,0 +1,77 @@
+      *****************************************************************
+      *  CMRPTLIN.CPY                                                 *
+      *  PRINT LINE LAYOUTS FOR THE CM-REPORT-FILE.  ONE 01 LEVEL     *
+      *  PER LINE TYPE, ALL MOVED INTO CM-REPORT-REC BEFORE THE       *
+      *  WRITE SO THE FLOOR SUPERVISOR GETS A SINGLE, READABLE        *
+      *  REPORT FOR EACH DAY'S RUN.                                   *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-RPT-HEADING-LINE-1.
+           05  FILLER                  PIC X(30)
+                   VALUE 'DAILY DOSAGE READING REPORT'.
+           05  FILLER                  PIC X(11) VALUE 'RUN ID    :'.
+           05  CM-RH1-RUN-ID           PIC X(08).
+           05  FILLER                  PIC X(84) VALUE SPACES.
+
+       01  CM-RPT-HEADING-LINE-2.
+           05  FILLER                  PIC X(11) VALUE 'RUN DATE  :'.
+           05  CM-RH2-RUN-DATE         PIC X(08).
+           05  FILLER                  PIC X(11) VALUE ' OPERATOR:'.
+           05  CM-RH2-OPERATOR-ID      PIC X(08).
+           05  FILLER                  PIC X(95) VALUE SPACES.
+
+       01  CM-RPT-COLUMN-LINE.
+           05  FILLER                  PIC X(07) VALUE 'ENTRY  '.
+           05  FILLER                  PIC X(07) VALUE 'VALUE  '.
+           05  FILLER                  PIC X(10) VALUE 'DISPOSITN.'.
+           05  FILLER                  PIC X(109) VALUE SPACES.
+
+       01  CM-RPT-DETAIL-LINE.
+           05  CM-RD-ENTRY-NUM         PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CM-RD-VALUE             PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CM-RD-DISPOSITION       PIC X(08).
+           05  FILLER                  PIC X(111) VALUE SPACES.
+
+       01  CM-RPT-ERROR-LINE.
+           05  FILLER                  PIC X(07) VALUE '*** '.
+           05  CM-RE-ENTRY-NUM         PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CM-RE-VALUE             PIC ZZZZ9.
+           05  FILLER                  PIC X(10) VALUE ' REJECTED-'.
+           05  CM-RE-REASON            PIC X(30).
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
+       01  CM-RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE 'CONTROL CNT  :'.
+           05  CM-RT-CONTROL-CNT       PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE 'ACCEPTED CNT :'.
+           05  CM-RT-ACCEPTED-CNT      PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE 'REJECTED CNT :'.
+           05  CM-RT-REJECTED-CNT      PIC ZZZZ9.
+           05  FILLER                  PIC X(76) VALUE SPACES.
+
+       01  CM-RPT-STATS-LINE-1.
+           05  FILLER                  PIC X(10) VALUE 'TOTAL    :'.
+           05  CM-RS1-TOTAL            PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(10) VALUE ' AVERAGE :'.
+           05  CM-RS1-AVERAGE          PIC ZZZZZ9.99.
+           05  FILLER                  PIC X(96) VALUE SPACES.
+
+       01  CM-RPT-STATS-LINE-2.
+           05  FILLER                  PIC X(10) VALUE 'MINIMUM  :'.
+           05  CM-RS2-MINIMUM          PIC ZZZZ9.
+           05  FILLER                  PIC X(10) VALUE ' MAXIMUM :'.
+           05  CM-RS2-MAXIMUM          PIC ZZZZ9.
+           05  FILLER                  PIC X(10) VALUE ' MEDIAN  :'.
+           05  CM-RS2-MEDIAN           PIC ZZZZZ9.99.
+           05  FILLER                  PIC X(84) VALUE SPACES.
+
+       01  CM-RPT-STATS-LINE-3.
+           05  FILLER                  PIC X(15) VALUE 'STD DEVIATION:'.
+           05  CM-RS3-STD-DEV          PIC ZZZZZ9.99.
+           05  FILLER                  PIC X(109) VALUE SPACES.
+
+       01  CM-RPT-BLANK-LINE           PIC X(133) VALUE SPACES.
