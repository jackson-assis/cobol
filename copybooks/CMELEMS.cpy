@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CMELEMS.CPY                                                  *
+      *  IN-MEMORY DOSE READING TABLE, SHARED BY ARRAY-EXAMPLE AND    *
+      *  ITS DOSEFIX MAINTENANCE PROGRAM.  SIZED FOR A REALISTIC      *
+      *  DAILY MAXIMUM OF READINGS RATHER THAN A FIXED TEN.           *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-ELEMENTS-TABLE.
+           05  CM-ELEMENT              PIC 9(05) OCCURS 500 TIMES.
+       01  CM-MAX-ENTRIES              PIC 9(05) VALUE 500.
+       01  CM-MIN-DOSE-VALUE           PIC 9(05) VALUE 00001.
+       01  CM-MAX-DOSE-VALUE           PIC 9(05) VALUE 00500.
