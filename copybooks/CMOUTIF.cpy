@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  CMOUTIF.CPY                                                  *
+      *  DOWNSTREAM INTERFACE RECORD, CM-OUTIF-FILE.  CARRIES THE     *
+      *  COMPUTED TOTAL, AVERAGE AND SUPPORTING STATISTICS FOR A RUN  *
+      *  SO OTHER REPORTING AND BILLING JOBS CAN PICK UP THE RESULT   *
+      *  WITHOUT SOMEONE RETYPING THE DISPLAYED NUMBER BY HAND.       *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-OUTIF-REC.
+           05  CM-OI-RUN-ID            PIC X(08).
+           05  CM-OI-RUN-DATE          PIC X(08).
+           05  CM-OI-CONTROL-CNT       PIC 9(05).
+           05  CM-OI-ACCEPTED-CNT      PIC 9(05).
+           05  CM-OI-TOTAL             PIC 9(08).
+           05  CM-OI-AVERAGE           PIC 9(06)V9(02).
+           05  CM-OI-MINIMUM           PIC 9(05).
+           05  CM-OI-MAXIMUM           PIC 9(05).
+           05  CM-OI-MEDIAN            PIC 9(06)V9(02).
+           05  CM-OI-STD-DEV           PIC 9(06)V9(02).
+           05  FILLER                  PIC X(19).
