@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CMAUDIT.CPY                                                  *
+      *  AUDIT LOG RECORD, CM-AUDIT-FILE.  ONE RECORD IS WRITTEN FOR  *
+      *  EVERY DOSE READING PROCESSED, ACCEPTED OR REJECTED, SO A     *
+      *  DOSAGE DISCREPANCY REVIEW CAN ANSWER WHO ENTERED A VALUE     *
+      *  AND WHEN.                                                    *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-AUDIT-REC.
+           05  CM-AU-RUN-ID            PIC X(08).
+           05  CM-AU-OPERATOR-ID       PIC X(08).
+           05  CM-AU-ENTRY-NUM         PIC 9(05).
+           05  CM-AU-VALUE             PIC 9(05).
+           05  CM-AU-STATUS            PIC X(01).
+               88  CM-AU-ACCEPTED          VALUE 'A'.
+               88  CM-AU-REJECTED           VALUE 'R'.
+           05  CM-AU-ENTRY-DATE        PIC X(08).
+           05  CM-AU-ENTRY-TIME        PIC X(08).
+           05  FILLER                  PIC X(37).
