@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  CMSAVED.CPY                                                  *
+      *  SAVED-READING RECORD, CM-SAVED-FILE.  INDEXED BY RUN ID AND  *
+      *  ENTRY NUMBER.  WRITTEN AS A CHECKPOINT AFTER EVERY ENTRY IS  *
+      *  PROCESSED SO A JOB THAT ABENDS PARTWAY THROUGH CAN BE        *
+      *  RESTARTED FROM THE LAST GOOD ENTRY INSTEAD OF FROM SCRATCH,  *
+      *  AND SO THE DOSEFIX MAINTENANCE PROGRAM CAN REOPEN A RUN'S    *
+      *  READINGS LATER TO FIX A SINGLE BAD ENTRY.                    *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-SAVED-REC.
+           05  CM-SV-KEY.
+               10  CM-SV-RUN-ID        PIC X(08).
+               10  CM-SV-ENTRY-NUM     PIC 9(05).
+           05  CM-SV-VALUE             PIC 9(05).
+           05  CM-SV-STATUS            PIC X(01).
+               88  CM-SV-ACCEPTED          VALUE 'A'.
+               88  CM-SV-REJECTED           VALUE 'R'.
+           05  CM-SV-RUN-DATE          PIC X(08).
+           05  FILLER                  PIC X(33).
