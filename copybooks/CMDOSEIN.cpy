@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CMDOSEIN.CPY                                                 *
+      *  DOSE READING INPUT FILE, CM-DOSE-FILE.  FIXED 80 BYTE        *
+      *  RECORDS.  THE FIRST RECORD FOR A RUN IS ALWAYS THE HEADER    *
+      *  RECORD (REC-TYPE 'H') CARRYING THE RUN ID AND THE CONTROL    *
+      *  COUNT OF DETAIL RECORDS THAT FOLLOW.  EACH DETAIL RECORD     *
+      *  (REC-TYPE 'D') CARRIES ONE DOSE READING FOR ONE ENTRY        *
+      *  NUMBER.  BOTH RECORD TYPES REDEFINE THE SAME 80 BYTE AREA    *
+      *  SO ANY NUMBER OF READINGS CAN BE QUEUED UP FOR A BATCH RUN   *
+      *  INSTEAD OF BEING KEYED IN ONE AT A TIME AT A TERMINAL.       *
+      *-----------------------------------------------------------------
+      *  DATE-WRITTEN 2026-08-08                                      *
+      *****************************************************************
+       01  CM-DOSE-INPUT-REC.
+           05  CM-DI-REC-TYPE          PIC X(01).
+               88  CM-DI-IS-HEADER         VALUE 'H'.
+               88  CM-DI-IS-DETAIL         VALUE 'D'.
+           05  CM-DOSE-HEADER-DATA.
+               10  CM-DH-RUN-ID        PIC X(08).
+               10  CM-DH-CONTROL-CNT   PIC 9(05).
+               10  FILLER              PIC X(66).
+           05  CM-DOSE-DETAIL-DATA REDEFINES CM-DOSE-HEADER-DATA.
+               10  CM-DD-ENTRY-NUM     PIC 9(05).
+               10  CM-DD-DOSE-VALUE    PIC 9(05).
+               10  FILLER              PIC X(69).
